@@ -2,15 +2,132 @@
        PROGRAM-ID. MAIN.
       *AUTHOR: HERBERT HIPOLITO.
       *29/10/2023.
+      *AGORA TAMBEM GRAVA O FUNCIONARIO NO EMPLOYEE-MASTER,
+      *VALIDANDO ID DUPLICADO ANTES DE GRAVAR.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUD-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID PIC X(5).
+           05  EMP-NOME PIC X(20).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-DATA PIC 9(8).
+           05  AUD-HORA PIC 9(8).
+           05  AUD-PROGRAMA PIC X(10).
+           05  AUD-OPERACAO PIC X(30).
+           05  AUD-RESULTADO PIC X(30).
        WORKING-STORAGE SECTION.
-      *77 diz que essa variavel vai ser usada somente nesse programa. 
+       77  WRK-AUD-FILE-STATUS PIC XX VALUE '00'.
+       77  WRK-AUD-DATA-HOJE PIC 9(8) VALUE ZEROS.
+       77  WRK-AUD-OPERACAO PIC X(30) VALUE SPACES.
+       77  WRK-AUD-RESULTADO PIC X(30) VALUE SPACES.
+      *77 diz que essa variavel vai ser usada somente nesse programa.
       * TRES TIPOS: A => SOMENTE ALFABETO, X => ALFANUMERICO,  9 =>.
       * SOMENTE NUMERO.
-       77  WRK-NAME PIC X(20) VALUES SPACES. 
+       77  WRK-NAME PIC X(20) VALUES SPACES.
+       77  WRK-NAME-VALIDO PIC X VALUE 'N'.
+       77  WRK-I PIC 9(2) VALUE ZEROS.
+       77  WRK-CHAR PIC X VALUE SPACE.
+       77  WRK-ID PIC X(5) VALUE SPACES.
+       77  WRK-FILE-STATUS PIC XX VALUE '00'.
+       77  WRK-EOF-EMPLOYEE PIC X VALUE 'N'.
+       77  WRK-ID-DUPLICADO PIC X VALUE 'N'.
        PROCEDURE DIVISION.
-           DISPLAY 'type something'.
-           ACCEPT WRK-NAME FROM CONSOLE.
-           DISPLAY 'Name: 'WRK-NAME(1:5).
-           STOP RUN.
\ No newline at end of file
+       0000-INICIO.
+           ACCEPT WRK-AUD-DATA-HOJE FROM DATE YYYYMMDD
+      *SEM FROM CONSOLE: ESTE PROGRAMA RODA SEM OPERADOR NO JOB
+      *NOTURNO (JCL/FOLHA_NOTURNA.JCL, STEP010), ONDE O ACCEPT LE
+      *O SYSIN DO STEP, NAO O TERMINAL.
+           PERFORM UNTIL WRK-NAME-VALIDO = 'S'
+               DISPLAY 'type something'
+               ACCEPT WRK-NAME
+               PERFORM 1000-VALIDAR-NOME
+               IF WRK-NAME-VALIDO NOT = 'S'
+                   DISPLAY 'NOME INVALIDO - USE APENAS LETRAS E '
+                       'ESPACOS'
+               END-IF
+           END-PERFORM
+           DISPLAY 'Digite o ID do funcionario: '
+           ACCEPT WRK-ID
+           PERFORM 2000-VERIFICAR-DUPLICIDADE
+           IF WRK-ID-DUPLICADO = 'S'
+               DISPLAY 'ID ' WRK-ID ' JA CADASTRADO - NAO GRAVADO'
+               MOVE 'ID DUPLICADO' TO WRK-AUD-RESULTADO
+           ELSE
+               PERFORM 3000-GRAVAR-FUNCIONARIO
+               DISPLAY 'FUNCIONARIO ' WRK-ID ' GRAVADO'
+               MOVE 'GRAVADO' TO WRK-AUD-RESULTADO
+           END-IF
+           MOVE SPACES TO WRK-AUD-OPERACAO
+           STRING 'FUNCIONARIO ' WRK-ID DELIMITED BY SIZE
+               INTO WRK-AUD-OPERACAO
+           PERFORM 9000-GRAVAR-AUDITORIA
+           DISPLAY 'Name: 'WRK-NAME(1:5)
+           IF WRK-ID-DUPLICADO = 'S'
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-VALIDAR-NOME.
+           MOVE 'S' TO WRK-NAME-VALIDO
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 20
+               MOVE WRK-NAME(WRK-I:1) TO WRK-CHAR
+               IF WRK-CHAR NOT ALPHABETIC AND WRK-CHAR NOT = SPACE
+                   MOVE 'N' TO WRK-NAME-VALIDO
+               END-IF
+           END-PERFORM.
+
+       2000-VERIFICAR-DUPLICIDADE.
+           MOVE 'N' TO WRK-ID-DUPLICADO
+           MOVE 'N' TO WRK-EOF-EMPLOYEE
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WRK-FILE-STATUS = '35'
+               MOVE 'S' TO WRK-EOF-EMPLOYEE
+           ELSE
+               PERFORM UNTIL WRK-EOF-EMPLOYEE = 'S'
+                   READ EMPLOYEE-MASTER
+                       AT END
+                           MOVE 'S' TO WRK-EOF-EMPLOYEE
+                       NOT AT END
+                           IF EMP-ID = WRK-ID
+                               MOVE 'S' TO WRK-ID-DUPLICADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+       3000-GRAVAR-FUNCIONARIO.
+           OPEN EXTEND EMPLOYEE-MASTER
+           IF WRK-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-MASTER
+           END-IF
+           MOVE WRK-ID TO EMP-ID
+           MOVE WRK-NAME TO EMP-NOME
+           WRITE EMPLOYEE-RECORD
+           CLOSE EMPLOYEE-MASTER.
+
+       9000-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE
+           IF WRK-AUD-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WRK-AUD-DATA-HOJE TO AUD-DATA
+           ACCEPT AUD-HORA FROM TIME
+           MOVE 'VARIAVEIS' TO AUD-PROGRAMA
+           MOVE WRK-AUD-OPERACAO TO AUD-OPERACAO
+           MOVE WRK-AUD-RESULTADO TO AUD-RESULTADO
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
