@@ -1,31 +1,353 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
 
-      *AUTHOR: HERBERT HIPOLITO 
+      *AUTHOR: HERBERT HIPOLITO
       *29/10/2023
       *RECEBER SALÁRIO E IMPRIMIR FORMATADO.
       * v999 SIMBOLIZA 3 CASAS DECIMAIS
+      *AGORA PROCESSA A FOLHA DE PAGAMENTO DE TODA A EMPRESA EM
+      *LOTE, LENDO O EMPLOYEE-FILE E IMPRIMINDO UM REGISTRO COM
+      *TOTAL GERAL NO FINAL.
        ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REGISTER-FILE ASSIGN TO "REGISTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REG-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-FILE-STATUS.
+           SELECT YTD-FILE ASSIGN TO "YTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-YTD-FILE-STATUS.
+           SELECT BANK-FILE ASSIGN TO "BANCO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BANK-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUD-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID PIC X(5).
+           05  EMP-NOME PIC X(20).
+           05  EMP-SALARIO PIC 9(6)V999.
+           05  EMP-CONTA PIC X(10).
+       FD  REGISTER-FILE.
+       01  REGISTER-RECORD PIC X(180).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-ID PIC X(5).
+       FD  YTD-FILE.
+       01  YTD-RECORD.
+           05  YTD-ID PIC X(5).
+           05  YTD-BRUTO PIC 9(8)V999.
+           05  YTD-LIQUIDO PIC 9(8)V999.
+       FD  BANK-FILE.
+       01  BANK-RECORD.
+           05  BANK-CONTA PIC X(10).
+           05  BANK-VALOR PIC 9(8)V99.
+           05  BANK-DATA PIC 9(8).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-DATA PIC 9(8).
+           05  AUD-HORA PIC 9(8).
+           05  AUD-PROGRAMA PIC X(10).
+           05  AUD-OPERACAO PIC X(30).
+           05  AUD-RESULTADO PIC X(30).
+
        WORKING-STORAGE SECTION.
-       
+       01  YTD-TABLE.
+           05  YTD-ENTRY OCCURS 999 TIMES INDEXED BY YTD-IDX.
+               10  YTD-TAB-ID PIC X(5).
+               10  YTD-TAB-BRUTO PIC 9(8)V999.
+               10  YTD-TAB-LIQUIDO PIC 9(8)V999.
        77 WRK-NOME PIC X(20) VALUES SPACES.
        77 WRK-SALARIO PIC 9(6)v999 VALUES ZEROS.
        77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUES ZEROS.
-      
+       77 WRK-PCT-IMPOSTO PIC V999 VALUE 0,150.
+       77 WRK-PCT-INSS PIC V999 VALUE 0,110.
+       77 WRK-IMPOSTO PIC 9(6)V999 VALUES ZEROS.
+       77 WRK-IMPOSTO-ED PIC $ZZZ.ZZ9,99 VALUES ZEROS.
+       77 WRK-INSS PIC 9(6)V999 VALUES ZEROS.
+       77 WRK-INSS-ED PIC $ZZZ.ZZ9,99 VALUES ZEROS.
+       77 WRK-LIQUIDO PIC 9(6)V999 VALUES ZEROS.
+       77 WRK-LIQUIDO-ED PIC $ZZZ.ZZ9,99 VALUES ZEROS.
+       77 WRK-EOF-EMPLOYEE PIC X VALUE 'N'.
+       77 WRK-TOTAL-SALARIO PIC 9(8)V999 VALUE ZEROS.
+       77 WRK-TOTAL-SALARIO-ED PIC $Z(7)9,99 VALUE ZEROS.
+       77 WRK-LINHA PIC X(180) VALUE SPACES.
+       77 WRK-CKPT-FILE-STATUS PIC XX VALUE '00'.
+      *CHECKPOINT A CADA FUNCIONARIO - SE O INTERVALO FOSSE MAIOR, O
+      *RESTART REPETIRIA LINHAS DO REGISTER-FILE E TRANSFERENCIAS DO
+      *BANK-FILE JA GRAVADAS DESDE O ULTIMO CHECKPOINT.
+       77 WRK-CKPT-INTERVALO PIC 9(3) VALUE 1.
+       77 WRK-CKPT-CONTADOR PIC 9(3) VALUE ZEROS.
+       77 WRK-CKPT-LAST-ID PIC X(5) VALUE SPACES.
+       77 WRK-CKPT-ENCONTRADO PIC X VALUE 'N'.
+       77 WRK-YTD-FILE-STATUS PIC XX VALUE '00'.
+       77 WRK-YTD-EOF PIC X VALUE 'N'.
+       77 WRK-YTD-COUNT PIC 9(4) VALUE ZEROS.
+       77 WRK-YTD-ENCONTRADO PIC X VALUE 'N'.
+       77 WRK-YTD-BRUTO-ED PIC $Z(7)9,99 VALUE ZEROS.
+       77 WRK-YTD-LIQUIDO-ED PIC $Z(7)9,99 VALUE ZEROS.
+       77 WRK-DATA-HOJE PIC 9(8) VALUE ZEROS.
+       77 WRK-AUD-FILE-STATUS PIC XX VALUE '00'.
+       77 WRK-AUD-OPERACAO PIC X(30) VALUE SPACES.
+       77 WRK-AUD-RESULTADO PIC X(30) VALUE SPACES.
+       77 WRK-REG-FILE-STATUS PIC XX VALUE '00'.
+       77 WRK-BANK-FILE-STATUS PIC XX VALUE '00'.
+       77 WRK-COUNT-EMPREGADOS PIC 9(4) VALUE ZEROS.
+
        PROCEDURE DIVISION.
-           
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
+       0000-INICIO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD
+           PERFORM 0400-CARREGAR-YTD
+           PERFORM 0500-LER-CHECKPOINT
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 1200-AVANCAR-PARA-CHECKPOINT
+           IF WRK-CKPT-LAST-ID NOT = SPACES
+               AND WRK-CKPT-ENCONTRADO NOT = 'S'
+               DISPLAY 'CHECKPOINT.DAT APONTA PARA O FUNCIONARIO '
+                   WRK-CKPT-LAST-ID ' QUE NAO FOI ENCONTRADO NO '
+                   'EMPLOYEE-FILE - ABORTANDO SEM LIMPAR O '
+                   'CHECKPOINT'
+               MOVE 12 TO RETURN-CODE
+               PERFORM 8000-FECHAR-ARQUIVOS
+               STOP RUN
+           END-IF
+           PERFORM 2000-PROCESSAR-FOLHA UNTIL WRK-EOF-EMPLOYEE = 'S'
+           PERFORM 7000-IMPRIMIR-TOTAL
+           PERFORM 7500-GRAVAR-YTD
+           PERFORM 0900-LIMPAR-CHECKPOINT
+           PERFORM 8000-FECHAR-ARQUIVOS
+           IF WRK-COUNT-EMPREGADOS = 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
 
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
+       0400-CARREGAR-YTD.
+           MOVE ZERO TO WRK-YTD-COUNT
+           MOVE 'N' TO WRK-YTD-EOF
+           OPEN INPUT YTD-FILE
+           IF WRK-YTD-FILE-STATUS = '35'
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WRK-YTD-EOF = 'S'
+                   READ YTD-FILE
+                       AT END
+                           MOVE 'S' TO WRK-YTD-EOF
+                       NOT AT END
+                           IF WRK-YTD-COUNT >= 999
+                               DISPLAY 'YTD.DAT TEM MAIS DE 999 '
+                                   'FUNCIONARIOS - YTD-TABLE CHEIA'
+                               MOVE 8 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WRK-YTD-COUNT
+                           SET YTD-IDX TO WRK-YTD-COUNT
+                           MOVE YTD-ID TO YTD-TAB-ID(YTD-IDX)
+                           MOVE YTD-BRUTO TO YTD-TAB-BRUTO(YTD-IDX)
+                           MOVE YTD-LIQUIDO TO
+                               YTD-TAB-LIQUIDO(YTD-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-FILE
+           END-IF.
 
-           DISPLAY 'NOME: ' WRK-NOME. 
-           DISPLAY 'SALARIO: 'WRK-SALARIO-ED.
+       0500-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WRK-CKPT-FILE-STATUS = '35'
+               MOVE SPACES TO WRK-CKPT-LAST-ID
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WRK-CKPT-LAST-ID
+                   NOT AT END
+                       MOVE CKPT-LAST-ID TO WRK-CKPT-LAST-ID
+                       IF WRK-CKPT-LAST-ID NOT = SPACES
+                           DISPLAY 'RETOMANDO APOS O FUNCIONARIO '
+                               WRK-CKPT-LAST-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
-           STOP RUN.
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WRK-CKPT-LAST-ID NOT = SPACES
+               OPEN EXTEND REGISTER-FILE
+               IF WRK-REG-FILE-STATUS = '35'
+                   OPEN OUTPUT REGISTER-FILE
+               END-IF
+               OPEN EXTEND BANK-FILE
+               IF WRK-BANK-FILE-STATUS = '35'
+                   OPEN OUTPUT BANK-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REGISTER-FILE
+               OPEN OUTPUT BANK-FILE
+           END-IF
+           PERFORM 1100-LER-FUNCIONARIO.
+
+       1100-LER-FUNCIONARIO.
+           READ EMPLOYEE-FILE
+               AT END MOVE 'S' TO WRK-EOF-EMPLOYEE
+           END-READ.
+
+       1200-AVANCAR-PARA-CHECKPOINT.
+           IF WRK-CKPT-LAST-ID NOT = SPACES
+               MOVE 'N' TO WRK-CKPT-ENCONTRADO
+               PERFORM UNTIL WRK-EOF-EMPLOYEE = 'S'
+                   OR WRK-CKPT-ENCONTRADO = 'S'
+                   IF EMP-ID = WRK-CKPT-LAST-ID
+                       MOVE 'S' TO WRK-CKPT-ENCONTRADO
+                       PERFORM 1100-LER-FUNCIONARIO
+                   ELSE
+                       PERFORM 1100-LER-FUNCIONARIO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESSAR-FOLHA.
+           MOVE EMP-NOME TO WRK-NOME
+           MOVE EMP-SALARIO TO WRK-SALARIO
+           MOVE WRK-SALARIO TO WRK-SALARIO-ED
+           PERFORM 2100-CALCULAR-DESCONTOS
+           PERFORM 2200-ATUALIZAR-YTD
+           PERFORM 2300-GRAVAR-TRANSFERENCIA
+           ADD WRK-SALARIO TO WRK-TOTAL-SALARIO
+           MOVE SPACES TO WRK-LINHA
+           STRING EMP-ID ' ' WRK-NOME
+               ' BRUTO: ' WRK-SALARIO-ED
+               ' IRRF: ' WRK-IMPOSTO-ED
+               ' INSS: ' WRK-INSS-ED
+               ' LIQUIDO: ' WRK-LIQUIDO-ED
+               ' YTD-BRUTO: ' WRK-YTD-BRUTO-ED
+               ' YTD-LIQUIDO: ' WRK-YTD-LIQUIDO-ED
+               DELIMITED BY SIZE INTO WRK-LINHA
+           MOVE WRK-LINHA TO REGISTER-RECORD
+           WRITE REGISTER-RECORD
+           DISPLAY REGISTER-RECORD
+           MOVE SPACES TO WRK-AUD-OPERACAO
+           STRING 'FOLHA ' EMP-ID DELIMITED BY SIZE
+               INTO WRK-AUD-OPERACAO
+           MOVE SPACES TO WRK-AUD-RESULTADO
+           STRING 'LIQUIDO ' WRK-LIQUIDO-ED DELIMITED BY SIZE
+               INTO WRK-AUD-RESULTADO
+           PERFORM 9000-GRAVAR-AUDITORIA
+           ADD 1 TO WRK-COUNT-EMPREGADOS
+           ADD 1 TO WRK-CKPT-CONTADOR
+           IF WRK-CKPT-CONTADOR >= WRK-CKPT-INTERVALO
+               PERFORM 0700-GRAVAR-CHECKPOINT
+               PERFORM 7500-GRAVAR-YTD
+               MOVE ZERO TO WRK-CKPT-CONTADOR
+           END-IF
+           PERFORM 1100-LER-FUNCIONARIO.
+
+       0700-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE EMP-ID TO CKPT-LAST-ID
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2200-ATUALIZAR-YTD.
+           MOVE 'N' TO WRK-YTD-ENCONTRADO
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+               UNTIL YTD-IDX > WRK-YTD-COUNT
+               IF YTD-TAB-ID(YTD-IDX) = EMP-ID
+                   MOVE 'S' TO WRK-YTD-ENCONTRADO
+                   ADD WRK-SALARIO TO YTD-TAB-BRUTO(YTD-IDX)
+                   ADD WRK-LIQUIDO TO YTD-TAB-LIQUIDO(YTD-IDX)
+                   MOVE YTD-TAB-BRUTO(YTD-IDX) TO WRK-YTD-BRUTO-ED
+                   MOVE YTD-TAB-LIQUIDO(YTD-IDX) TO
+                       WRK-YTD-LIQUIDO-ED
+               END-IF
+           END-PERFORM
+           IF WRK-YTD-ENCONTRADO = 'N'
+               IF WRK-YTD-COUNT >= 999
+                   DISPLAY 'YTD-TABLE CHEIA (999 FUNCIONARIOS) - '
+                       EMP-ID ' NAO ENTROU NO YTD'
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WRK-YTD-COUNT
+               SET YTD-IDX TO WRK-YTD-COUNT
+               MOVE EMP-ID TO YTD-TAB-ID(YTD-IDX)
+               MOVE WRK-SALARIO TO YTD-TAB-BRUTO(YTD-IDX)
+               MOVE WRK-LIQUIDO TO YTD-TAB-LIQUIDO(YTD-IDX)
+               MOVE YTD-TAB-BRUTO(YTD-IDX) TO WRK-YTD-BRUTO-ED
+               MOVE YTD-TAB-LIQUIDO(YTD-IDX) TO WRK-YTD-LIQUIDO-ED
+           END-IF.
+
+       2300-GRAVAR-TRANSFERENCIA.
+           MOVE EMP-CONTA TO BANK-CONTA
+           COMPUTE BANK-VALOR ROUNDED = WRK-LIQUIDO
+           MOVE WRK-DATA-HOJE TO BANK-DATA
+           WRITE BANK-RECORD.
+
+       2100-CALCULAR-DESCONTOS.
+           COMPUTE WRK-IMPOSTO = WRK-SALARIO * WRK-PCT-IMPOSTO
+           COMPUTE WRK-INSS = WRK-SALARIO * WRK-PCT-INSS
+           COMPUTE WRK-LIQUIDO = WRK-SALARIO - WRK-IMPOSTO - WRK-INSS
+           MOVE WRK-IMPOSTO TO WRK-IMPOSTO-ED
+           MOVE WRK-INSS TO WRK-INSS-ED
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+
+       7000-IMPRIMIR-TOTAL.
+           MOVE WRK-TOTAL-SALARIO TO WRK-TOTAL-SALARIO-ED
+           MOVE SPACES TO WRK-LINHA
+           STRING 'TOTAL GERAL: ' WRK-TOTAL-SALARIO-ED
+               DELIMITED BY SIZE INTO WRK-LINHA
+           MOVE WRK-LINHA TO REGISTER-RECORD
+           WRITE REGISTER-RECORD
+           DISPLAY REGISTER-RECORD
+           MOVE 'FOLHA TOTAL' TO WRK-AUD-OPERACAO
+           MOVE WRK-TOTAL-SALARIO-ED TO WRK-AUD-RESULTADO
+           PERFORM 9000-GRAVAR-AUDITORIA.
+
+       7500-GRAVAR-YTD.
+           OPEN OUTPUT YTD-FILE
+           PERFORM VARYING YTD-IDX FROM 1 BY 1
+               UNTIL YTD-IDX > WRK-YTD-COUNT
+               MOVE YTD-TAB-ID(YTD-IDX) TO YTD-ID
+               MOVE YTD-TAB-BRUTO(YTD-IDX) TO YTD-BRUTO
+               MOVE YTD-TAB-LIQUIDO(YTD-IDX) TO YTD-LIQUIDO
+               WRITE YTD-RECORD
+           END-PERFORM
+           CLOSE YTD-FILE.
+
+       0900-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-LAST-ID
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8000-FECHAR-ARQUIVOS.
+           CLOSE EMPLOYEE-FILE
+           CLOSE REGISTER-FILE
+           CLOSE BANK-FILE.
+
+       9000-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE
+           IF WRK-AUD-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WRK-DATA-HOJE TO AUD-DATA
+           ACCEPT AUD-HORA FROM TIME
+           MOVE 'FOLHA' TO AUD-PROGRAMA
+           MOVE WRK-AUD-OPERACAO TO AUD-OPERACAO
+           MOVE WRK-AUD-RESULTADO TO AUD-RESULTADO
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
