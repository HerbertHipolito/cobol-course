@@ -0,0 +1,62 @@
+//FOLHANOT JOB (ACCT01),'FOLHA NOTURNA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB NOTURNO DA TURMA/FOLHA DE PAGAMENTO.
+//* ENCADEIA OS TRES PROGRAMAS NA ORDEM:
+//*   STEP010 - EMPMAST  (VARIAVEIS/MAIN.COB)        MONTA O
+//*             EMPLOYEE MASTER, VALIDANDO NOME E ID DUPLICADO.
+//*   STEP020 - GRADRUN  (IF/MAIN.COB)               PROCESSA A
+//*             TURMA EM LOTE E CALCULA AS MEDIAS.
+//*   STEP030 - PAYROLL  (VARIAVEIS_VIRGULA_MASCARA/MAIN.COB)
+//*             GERA A FOLHA DE PAGAMENTO E O ARQUIVO BANCARIO.
+//* CADA PASSO SO EXECUTA SE O PASSO ANTERIOR TERMINOU COM RC <= 4
+//* (VER COND= EM CADA EXEC). OS TRES GRAVAM NO MESMO AUDITORIA.DAT.
+//* NOTA: PROD.FOLHA.EMPLOYEE (SAIDA DO STEP010) E SO ID+NOME - O
+//* EMPMAST NAO CARREGA SALARIO NEM CONTA BANCARIA. O STEP030 LE
+//* PROD.FOLHA.PAYROLL, UM EXTRATO DE FOLHA (ID+NOME+SALARIO+CONTA)
+//* MANTIDO PELO RH FORA DESTE JOB - NAO E A MESMA DSN DO STEP010.
+//* NOTA: OS TRES PROGRAMAS ABREM OS ARQUIVOS POR NOME LITERAL
+//* (ASSIGN TO "STUDENT.DAT" ETC), NAO POR DDNAME (ASSIGN TO
+//* DYNAMIC) - NENHUM DELES LE A DDNAME EM TEMPO DE EXECUCAO. OS DD
+//* ABAIXO SO FAZEM SENTIDO SE OS TRES STEPS RODAREM COM O MESMO
+//* DIRETORIO DE TRABALHO CONTENDO OS ARQUIVOS COM ESSES NOMES
+//* LITERAIS - O DSN/DISP DE CADA DD E DOCUMENTACAO DO FLUXO DE
+//* DADOS ESPERADO, NAO ROTEAMENTO REAL DE ARQUIVO PELO JES.
+//*********************************************************************
+//STEP010  EXEC PGM=EMPMAST
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPLOYEE DD DSN=PROD.FOLHA.EMPLOYEE,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//AUDITORI DD DSN=PROD.FOLHA.AUDITORIA,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSIN    DD DSN=PROD.FOLHA.OPERADOR(EMPMAST),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=GRADRUN,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDENT  DD DSN=PROD.FOLHA.STUDENT,DISP=SHR
+//RESULT   DD DSN=PROD.FOLHA.RESULT,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA
+//EXCEPTIO DD DSN=PROD.FOLHA.EXCEPTION,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SUMMARY  DD DSN=PROD.FOLHA.SUMMARY,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//PARAM    DD DSN=PROD.FOLHA.PARAM,DISP=SHR
+//AUDITORI DD DSN=PROD.FOLHA.AUDITORIA,DISP=(MOD,CATLG,KEEP)
+//SYSIN    DD DSN=PROD.FOLHA.OPERADOR(GRADRUN),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PAYROLL,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PAYROLL  DD DSN=PROD.FOLHA.PAYROLL,DISP=SHR
+//REGISTER DD DSN=PROD.FOLHA.REGISTER,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA
+//CHECKPOI DD DSN=PROD.FOLHA.CHECKPOINT,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//YTD      DD DSN=PROD.FOLHA.YTD,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//BANCO    DD DSN=PROD.FOLHA.BANCO,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//AUDITORI DD DSN=PROD.FOLHA.AUDITORIA,DISP=(MOD,CATLG,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
