@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECUPERACAO.
+      *OBJECTIVO: LER O RESULT-FILE GERADO PELO MAIN, APLICAR A
+      *PROVA DE RECUPERACAO NOS ALUNOS EM RECUPERACAO E GERAR O
+      *ROSTER FINAL DA TURMA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE ASSIGN TO "RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FINAL-FILE ASSIGN TO "FINAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAM-FILE ASSIGN TO "PARAM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05  RES-ID PIC X(5).
+           05  RES-NOME PIC X(20).
+           05  RES-MEDIA-ED PIC Z9,999.
+           05  RES-STATUS PIC X(11).
+       FD  FINAL-FILE.
+       01  FINAL-RECORD.
+           05  FIN-ID PIC X(5).
+           05  FIN-NOME PIC X(20).
+           05  FIN-MEDIA-ORIGINAL PIC Z9,999.
+           05  FIN-NOTA-RECUPERACAO PIC Z9,999.
+           05  FIN-STATUS-FINAL PIC X(11).
+       FD  PARAM-FILE.
+       01  PARAM-RECORD.
+           05  PARM-APROVADO-MIN PIC 9(2)V999.
+           05  PARM-RECUPERACAO-MIN PIC 9(2)V999.
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-RESULT PIC X VALUE 'N'.
+       77  WS-PARAM-FILE-STATUS PIC XX VALUE '00'.
+       77  WS-NOTA-RECUP PIC 9(2)V999 VALUE ZEROS.
+       77  WS-NOTA-RECUP-ED PIC Z9,999 VALUE ZERO.
+       77  WS-APROVADO-MIN PIC 9(2)V999 VALUE 6.
+       77  WS-NOTA-RECUP-VALIDA PIC X VALUE 'N'.
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 0500-LER-PARAMETROS
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-PROCESSAR-ALUNOS UNTIL WS-EOF-RESULT = 'S'
+           PERFORM 8000-FECHAR-ARQUIVOS
+           STOP RUN.
+
+       0500-LER-PARAMETROS.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-FILE-STATUS = '35'
+               DISPLAY 'PARAM.DAT NAO ENCONTRADO - USANDO PADRAO'
+           ELSE
+               READ PARAM-FILE
+                   AT END
+                       DISPLAY 'PARAM.DAT NAO ENCONTRADO - USANDO '
+                           'PADRAO'
+                   NOT AT END
+                       MOVE PARM-APROVADO-MIN TO WS-APROVADO-MIN
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT RESULT-FILE
+           OPEN OUTPUT FINAL-FILE
+           PERFORM 1100-LER-RESULTADO.
+
+       1100-LER-RESULTADO.
+           READ RESULT-FILE
+               AT END MOVE 'S' TO WS-EOF-RESULT
+           END-READ.
+
+       2000-PROCESSAR-ALUNOS.
+           MOVE RES-ID TO FIN-ID
+           MOVE RES-NOME TO FIN-NOME
+           MOVE RES-MEDIA-ED TO FIN-MEDIA-ORIGINAL
+           IF RES-STATUS = 'RECUPERACAO'
+               PERFORM 2100-APLICAR-RECUPERACAO
+           ELSE
+               MOVE ZERO TO FIN-NOTA-RECUPERACAO
+               MOVE RES-STATUS TO FIN-STATUS-FINAL
+           END-IF
+           WRITE FINAL-RECORD
+           DISPLAY FIN-ID ' ' FIN-NOME ' FINAL: ' FIN-STATUS-FINAL
+           PERFORM 1100-LER-RESULTADO.
+
+       2100-APLICAR-RECUPERACAO.
+           MOVE 'N' TO WS-NOTA-RECUP-VALIDA
+           PERFORM UNTIL WS-NOTA-RECUP-VALIDA = 'S'
+               DISPLAY 'NOTA DE RECUPERACAO PARA ' RES-ID ' '
+                   RES-NOME ': '
+      *FROM CONSOLE DE PROPOSITO: RECUPERACAO.COB E UM SUB-RUN
+      *ATENDIDO, RODADO A PARTE (NAO ESTA NO JOB NOTURNO COM
+      *EMPMAST/GRADRUN), ENTAO O ACCEPT LE DO TERMINAL MESMO.
+               ACCEPT WS-NOTA-RECUP FROM CONSOLE
+      *WS-NOTA-RECUP E PIC 9(2)V999 (SEM SINAL), ENTAO O ACCEPT
+      *NUNCA ARMAZENA UM VALOR NEGATIVO - A COMPARACAO < 0 ABAIXO
+      *FICA SO PARA CASAR COM A VALIDACAO DO IF/MAIN.COB.
+               IF WS-NOTA-RECUP < 0 OR WS-NOTA-RECUP > 10
+                   DISPLAY 'NOTA FORA DA FAIXA 0-10 - DIGITE '
+                       'NOVAMENTE'
+               ELSE
+                   MOVE 'S' TO WS-NOTA-RECUP-VALIDA
+               END-IF
+           END-PERFORM
+           MOVE WS-NOTA-RECUP TO WS-NOTA-RECUP-ED
+           MOVE WS-NOTA-RECUP-ED TO FIN-NOTA-RECUPERACAO
+           IF WS-NOTA-RECUP >= WS-APROVADO-MIN
+               MOVE 'APROVADO' TO FIN-STATUS-FINAL
+           ELSE
+               MOVE 'REPROVADO' TO FIN-STATUS-FINAL
+           END-IF.
+
+       8000-FECHAR-ARQUIVOS.
+           CLOSE RESULT-FILE
+           CLOSE FINAL-FILE.
