@@ -1,38 +1,302 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.  
-      *OBJECTIVO: RECEBER 2 NOTAS E IMPRIMIR ESTATOS  
+       PROGRAM-ID. MAIN.
+      *OBJECTIVO: LER UMA TURMA DE ALUNOS E GRAVAR O RESULTADO
+      *DE CADA UM (MEDIA E SITUACAO) EM LOTE.
+      *MEDIA PONDERADA: PROVA 1, PROVA 2 E TRABALHO (NOTA 3), COM
+      *O TRABALHO VALENDO O DOBRO DAS PROVAS.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "RESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO "SUMMARY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAM-FILE ASSIGN TO "PARAM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-RECORD.
+           05  STU-ID PIC X(5).
+           05  STU-NOME PIC X(20).
+           05  STU-NOTA-1 PIC S9(2)V999 SIGN IS TRAILING SEPARATE.
+           05  STU-NOTA-2 PIC S9(2)V999 SIGN IS TRAILING SEPARATE.
+           05  STU-NOTA-3 PIC S9(2)V999 SIGN IS TRAILING SEPARATE.
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05  RES-ID PIC X(5).
+           05  RES-NOME PIC X(20).
+           05  RES-MEDIA-ED PIC Z9,999.
+           05  RES-STATUS PIC X(11).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-ID PIC X(5).
+           05  EXC-NOME PIC X(20).
+           05  EXC-NOTA-1 PIC -9(2)V999.
+           05  EXC-NOTA-2 PIC -9(2)V999.
+           05  EXC-NOTA-3 PIC -9(2)V999.
+           05  EXC-MOTIVO PIC X(30).
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD PIC X(60).
+       FD  PARAM-FILE.
+       01  PARAM-RECORD.
+           05  PARM-APROVADO-MIN PIC 9(2)V999.
+           05  PARM-RECUPERACAO-MIN PIC 9(2)V999.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-DATA PIC 9(8).
+           05  AUD-HORA PIC 9(8).
+           05  AUD-PROGRAMA PIC X(10).
+           05  AUD-OPERACAO PIC X(30).
+           05  AUD-RESULTADO PIC X(30).
        WORKING-STORAGE SECTION.
-       77  WS-NOTA-1 PIC 9(2)V999 VALUE ZEROS.
-       77  WS-NOTA-2 PIC 9(2)V999 VALUE ZEROS.
+       77  WS-AUD-FILE-STATUS PIC XX VALUE '00'.
+       77  WS-PARAM-FILE-STATUS PIC XX VALUE '00'.
+       77  WS-AUD-OPERACAO PIC X(30) VALUE SPACES.
+       77  WS-AUD-RESULTADO PIC X(30) VALUE SPACES.
+       77  WS-APROVADO-MIN PIC 9(2)V999 VALUE 6.
+       77  WS-RECUPERACAO-MIN PIC 9(2)V999 VALUE 2.
+       77  WS-CLASS-ID PIC X(10) VALUE SPACES.
+       77  WS-RUN-DATE PIC 9(8) VALUE ZEROS.
+       77  WS-RUN-DATE-ED PIC 9999/99/99.
+       77  WS-COUNT-APROVADO PIC 9(4) VALUE ZEROS.
+       77  WS-COUNT-RECUPERACAO PIC 9(4) VALUE ZEROS.
+       77  WS-COUNT-REPROVADO PIC 9(4) VALUE ZEROS.
+       77  WS-COUNT-TOTAL PIC 9(4) VALUE ZEROS.
+       77  WS-PCT-APROVADO PIC 999,99 VALUE ZERO.
+       77  WS-PCT-RECUPERACAO PIC 999,99 VALUE ZERO.
+       77  WS-PCT-REPROVADO PIC 999,99 VALUE ZERO.
+       77  WS-LINHA PIC X(60) VALUE SPACES.
+       77  WS-EOF-STUDENT PIC X VALUE 'N'.
+       77  WS-NOTA-1 PIC S9(2)V999 VALUE ZEROS.
+       77  WS-NOTA-2 PIC S9(2)V999 VALUE ZEROS.
+       77  WS-NOTA-3 PIC S9(2)V999 VALUE ZEROS.
+       77  WS-NOTA-VALIDA PIC X VALUE 'S'.
+       77  WS-MOTIVO PIC X(30) VALUE SPACES.
+       77  WS-NOTAS-INVALIDAS PIC X(3) VALUE SPACES.
+       77  WS-NOTAS-PTR PIC 9 VALUE 1.
+       77  WS-PESO-1 PIC 9 VALUE 1.
+       77  WS-PESO-2 PIC 9 VALUE 1.
+       77  WS-PESO-3 PIC 9 VALUE 2.
+       77  WS-PESO-TOTAL PIC 9 VALUE 4.
        77  WS-MEDIA PIC 9(2)V999 VALUE ZEROS.
        77  WS-MEDIA-ED PIC Z9,999 VALUE ZERO.
+       77  WS-STATUS PIC X(11) VALUE SPACES.
        PROCEDURE DIVISION.
-           
-           DISPLAY "Digite nota 01: ".
-           ACCEPT WS-NOTA-1 FROM CONSOLE.
-           display "Digite nota 02: ".
-           ACCEPT WS-NOTA-2 FROM CONSOLE.
-
-           COMPUTE WS-MEDIA = (WS-NOTA-1 + WS-NOTA-2)/2.
-           MOVE WS-MEDIA TO WS-MEDIA-ED.
-      *     DISPLAY 'Media do aluno: 'WS-MEDIA-ED.
-      *     IF WS-MEDIA >= 6
-      *         DISPLAY 'APROVADO'
-      *     ELSE
-      *         DISPLAY 'REPROVADO'
-           EVALUATE WS-MEDIA
-               WHEN 6 THRU 10
-                   DISPLAY 'APROVADO'
-               WHEN 2 THRU 6
-                   DISPLAY 'RECUPERACAO'
-               WHEN OTHER 
-                   DISPLAY 'REPROVADO'
+       0000-INICIO.
+      *SEM FROM CONSOLE: ESTE PROGRAMA RODA SEM OPERADOR NO JOB
+      *NOTURNO (JCL/FOLHA_NOTURNA.JCL, STEP020), ONDE O ACCEPT LE
+      *O SYSIN DO STEP, NAO O TERMINAL.
+           DISPLAY 'IDENTIFICACAO DA TURMA: '
+           ACCEPT WS-CLASS-ID
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 0500-LER-PARAMETROS
+           PERFORM 1000-ABRIR-ARQUIVOS
+           PERFORM 2000-PROCESSAR-ALUNOS UNTIL WS-EOF-STUDENT = 'S'
+           PERFORM 7000-IMPRIMIR-RESUMO
+           PERFORM 8000-FECHAR-ARQUIVOS
+           IF WS-COUNT-TOTAL = 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       0500-LER-PARAMETROS.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-FILE-STATUS = '35'
+               DISPLAY 'PARAM.DAT NAO ENCONTRADO - USANDO PADRAO'
+           ELSE
+               READ PARAM-FILE
+                   AT END
+                       DISPLAY 'PARAM.DAT NAO ENCONTRADO - USANDO '
+                           'PADRAO'
+                   NOT AT END
+                       MOVE PARM-APROVADO-MIN TO WS-APROVADO-MIN
+                       MOVE PARM-RECUPERACAO-MIN TO WS-RECUPERACAO-MIN
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT RESULT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           PERFORM 1100-LER-ALUNO.
+
+       1100-LER-ALUNO.
+           READ STUDENT-FILE
+               AT END MOVE 'S' TO WS-EOF-STUDENT
+           END-READ.
+
+       2000-PROCESSAR-ALUNOS.
+           MOVE STU-NOTA-1 TO WS-NOTA-1
+           MOVE STU-NOTA-2 TO WS-NOTA-2
+           MOVE STU-NOTA-3 TO WS-NOTA-3
+           PERFORM 2100-VALIDAR-NOTAS
+           IF WS-NOTA-VALIDA = 'S'
+               PERFORM 2200-CALCULAR-MEDIA
+           ELSE
+               PERFORM 2900-GRAVAR-EXCECAO
+           END-IF
+           PERFORM 1100-LER-ALUNO.
+
+       2100-VALIDAR-NOTAS.
+           MOVE 'S' TO WS-NOTA-VALIDA
+           MOVE SPACES TO WS-MOTIVO
+           MOVE SPACES TO WS-NOTAS-INVALIDAS
+           MOVE 1 TO WS-NOTAS-PTR
+           IF WS-NOTA-1 < 0 OR WS-NOTA-1 > 10
+               MOVE 'N' TO WS-NOTA-VALIDA
+               STRING '1' DELIMITED BY SIZE
+                   INTO WS-NOTAS-INVALIDAS WITH POINTER WS-NOTAS-PTR
+           END-IF
+           IF WS-NOTA-2 < 0 OR WS-NOTA-2 > 10
+               MOVE 'N' TO WS-NOTA-VALIDA
+               STRING '2' DELIMITED BY SIZE
+                   INTO WS-NOTAS-INVALIDAS WITH POINTER WS-NOTAS-PTR
+           END-IF
+           IF WS-NOTA-3 < 0 OR WS-NOTA-3 > 10
+               MOVE 'N' TO WS-NOTA-VALIDA
+               STRING '3' DELIMITED BY SIZE
+                   INTO WS-NOTAS-INVALIDAS WITH POINTER WS-NOTAS-PTR
+           END-IF
+           IF WS-NOTA-VALIDA = 'N'
+               STRING 'NOTA(S) ' WS-NOTAS-INVALIDAS DELIMITED BY SPACE
+                   ' FORA DA FAIXA 0-10' DELIMITED BY SIZE
+                   INTO WS-MOTIVO
+           END-IF.
+
+       2200-CALCULAR-MEDIA.
+           COMPUTE WS-MEDIA =
+               ((WS-NOTA-1 * WS-PESO-1) + (WS-NOTA-2 * WS-PESO-2)
+                + (WS-NOTA-3 * WS-PESO-3)) / WS-PESO-TOTAL
+           MOVE WS-MEDIA TO WS-MEDIA-ED
+           EVALUATE TRUE
+               WHEN WS-MEDIA >= WS-APROVADO-MIN
+                   MOVE 'APROVADO' TO WS-STATUS
+                   ADD 1 TO WS-COUNT-APROVADO
+               WHEN WS-MEDIA >= WS-RECUPERACAO-MIN
+                   MOVE 'RECUPERACAO' TO WS-STATUS
+                   ADD 1 TO WS-COUNT-RECUPERACAO
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WS-STATUS
+                   ADD 1 TO WS-COUNT-REPROVADO
            END-EVALUATE
-           
-           DISPLAY 'MEDIA: ' WS-MEDIA-ED
-           STOP RUN.
\ No newline at end of file
+           ADD 1 TO WS-COUNT-TOTAL
+           MOVE STU-ID TO RES-ID
+           MOVE STU-NOME TO RES-NOME
+           MOVE WS-MEDIA-ED TO RES-MEDIA-ED
+           MOVE WS-STATUS TO RES-STATUS
+           WRITE RESULT-RECORD
+           DISPLAY RES-ID ' ' RES-NOME ' MEDIA: ' RES-MEDIA-ED
+               ' ' RES-STATUS
+           MOVE SPACES TO WS-AUD-OPERACAO
+           STRING 'ALUNO ' STU-ID DELIMITED BY SIZE
+               INTO WS-AUD-OPERACAO
+           MOVE RES-STATUS TO WS-AUD-RESULTADO
+           PERFORM 9000-GRAVAR-AUDITORIA.
+
+       2900-GRAVAR-EXCECAO.
+           MOVE STU-ID TO EXC-ID
+           MOVE STU-NOME TO EXC-NOME
+           MOVE WS-NOTA-1 TO EXC-NOTA-1
+           MOVE WS-NOTA-2 TO EXC-NOTA-2
+           MOVE WS-NOTA-3 TO EXC-NOTA-3
+           MOVE WS-MOTIVO TO EXC-MOTIVO
+           WRITE EXCEPTION-RECORD
+           DISPLAY 'NOTA INVALIDA - ' EXC-ID ' ' EXC-NOME
+               ' - ' WS-MOTIVO
+           MOVE SPACES TO WS-AUD-OPERACAO
+           STRING 'ALUNO ' STU-ID DELIMITED BY SIZE
+               INTO WS-AUD-OPERACAO
+           MOVE SPACES TO WS-AUD-RESULTADO
+           STRING 'EXCECAO - ' WS-MOTIVO DELIMITED BY SIZE
+               INTO WS-AUD-RESULTADO
+           PERFORM 9000-GRAVAR-AUDITORIA.
+
+       7000-IMPRIMIR-RESUMO.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-ED
+           MOVE ZERO TO WS-PCT-APROVADO
+           MOVE ZERO TO WS-PCT-RECUPERACAO
+           MOVE ZERO TO WS-PCT-REPROVADO
+           IF WS-COUNT-TOTAL > 0
+               COMPUTE WS-PCT-APROVADO =
+                   (WS-COUNT-APROVADO * 100) / WS-COUNT-TOTAL
+               COMPUTE WS-PCT-RECUPERACAO =
+                   (WS-COUNT-RECUPERACAO * 100) / WS-COUNT-TOTAL
+               COMPUTE WS-PCT-REPROVADO =
+                   (WS-COUNT-REPROVADO * 100) / WS-COUNT-TOTAL
+           END-IF
+           MOVE SPACES TO WS-LINHA
+           STRING 'TURMA: ' WS-CLASS-ID
+               ' DATA: ' WS-RUN-DATE-ED
+               DELIMITED BY SIZE INTO WS-LINHA
+           MOVE WS-LINHA TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           DISPLAY SUMMARY-RECORD
+           MOVE SPACES TO WS-LINHA
+           STRING 'TOTAL DE ALUNOS: ' WS-COUNT-TOTAL
+               DELIMITED BY SIZE INTO WS-LINHA
+           MOVE WS-LINHA TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           DISPLAY SUMMARY-RECORD
+           MOVE SPACES TO WS-LINHA
+           STRING 'APROVADO: ' WS-COUNT-APROVADO
+               ' (' WS-PCT-APROVADO '%)'
+               DELIMITED BY SIZE INTO WS-LINHA
+           MOVE WS-LINHA TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           DISPLAY SUMMARY-RECORD
+           MOVE SPACES TO WS-LINHA
+           STRING 'RECUPERACAO: ' WS-COUNT-RECUPERACAO
+               ' (' WS-PCT-RECUPERACAO '%)'
+               DELIMITED BY SIZE INTO WS-LINHA
+           MOVE WS-LINHA TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           DISPLAY SUMMARY-RECORD
+           MOVE SPACES TO WS-LINHA
+           STRING 'REPROVADO: ' WS-COUNT-REPROVADO
+               ' (' WS-PCT-REPROVADO '%)'
+               DELIMITED BY SIZE INTO WS-LINHA
+           MOVE WS-LINHA TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           DISPLAY SUMMARY-RECORD
+           MOVE SPACES TO WS-AUD-OPERACAO
+           STRING 'TURMA ' WS-CLASS-ID DELIMITED BY SIZE
+               INTO WS-AUD-OPERACAO
+           MOVE SPACES TO WS-AUD-RESULTADO
+           STRING 'PROCESSADOS ' WS-COUNT-TOTAL DELIMITED BY SIZE
+               INTO WS-AUD-RESULTADO
+           PERFORM 9000-GRAVAR-AUDITORIA.
+
+       8000-FECHAR-ARQUIVOS.
+           CLOSE STUDENT-FILE
+           CLOSE RESULT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE SUMMARY-FILE.
+
+       9000-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUD-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WS-RUN-DATE TO AUD-DATA
+           ACCEPT AUD-HORA FROM TIME
+           MOVE 'MAIN-IF' TO AUD-PROGRAMA
+           MOVE WS-AUD-OPERACAO TO AUD-OPERACAO
+           MOVE WS-AUD-RESULTADO TO AUD-RESULTADO
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
